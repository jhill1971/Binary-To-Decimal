@@ -1,36 +1,780 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. BinaryToDecimal.
-       AUTHOR. James Hill.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 BINARY-NUMBER   PIC X(8).
-       01 DECIMAL-RESULT  PIC 9(18) VALUE 0.
-       01 I               PIC 9(2) VALUE 0.
-       01 BINARY-DIGIT    PIC 9 VALUE 0.
-       01 EXPONENT        PIC 9(18) VALUE 1.
-       01 LEN             PIC 9(2) VALUE 0.
-       01 CHAR-INDEX      PIC 9(2).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY "Enter a binary number: " WITH NO ADVANCING
-           ACCEPT BINARY-NUMBER
-
-           INSPECT BINARY-NUMBER TALLYING LEN FOR ALL CHARACTERS
-
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > LEN
-              COMPUTE CHAR-INDEX = LEN - I + 1
-              MOVE FUNCTION NUMVAL(FUNCTION REVERSE(BINARY-NUMBER
-              (CHAR-INDEX:1))) TO BINARY-DIGIT
-              IF BINARY-DIGIT = 1
-                 COMPUTE DECIMAL-RESULT = DECIMAL-RESULT + EXPONENT
-              END-IF
-              COMPUTE EXPONENT = EXPONENT * 2
-           END-PERFORM
-
-           DISPLAY "The decimal equivalent is: " DECIMAL-RESULT
-
-           STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. BinaryToDecimal.
+000120 AUTHOR. James Hill.
+000130 INSTALLATION. Data Conversion Unit.
+000140 DATE-WRITTEN. 01/15/1998.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                           *
+000180*----------------------------------------------------------------*
+000190*  DATE        INIT  DESCRIPTION                                 *
+000200*  01/15/1998  JH    ORIGINAL PROGRAM - INTERACTIVE 8-BIT        *
+000210*                     BINARY TO DECIMAL CONVERSION ONLY.         *
+000220*  08/08/2026  JH    ADDED A RUN-MODE SELECTION AHEAD OF THE
+000230*                     CONVERSION LOGIC AND A BATCH-LOGIC PATH
+000240*                     THAT CONVERTS A SEQUENTIAL FILE OF BINARY
+000250*                     STRINGS TO A SEQUENTIAL FILE OF DECIMAL
+000260*                     RESULTS, SINCE RUNNING THE INTERACTIVE
+000270*                     MODE ONE VALUE AT A TIME DOES NOT SCALE TO
+000280*                     DEVICE-STATUS DUMP VOLUMES.
+000290*  08/08/2026  JH    ADDED EDIT CHECKING OF BINARY-NUMBER SO A
+000300*                     MISTYPED OR NON-BINARY CHARACTER IS CAUGHT
+000310*                     AND REPORTED BY POSITION BEFORE THE
+000320*                     CONVERSION LOOP RUNS, RATHER THAN LETTING
+000330*                     FUNCTION NUMVAL PRODUCE A BOGUS RESULT.
+000340*  08/08/2026  JH    WIDENED BINARY-NUMBER FROM 8 BITS TO 64 BITS
+000350*                     SO CONTROLLER REGISTER FLAGS (16/32/64-BIT)
+000360*                     CAN BE DECODED, WIDENED EXPONENT AND
+000370*                     DECIMAL-RESULT TO MATCH, AND ADDED AN
+000380*                     OVERFLOW CHECK ON THE INTERACTIVE ACCEPT SO
+000390*                     AN OVERSIZED PASTE IS REJECTED INSTEAD OF
+000400*                     SILENTLY TRUNCATED.
+000410*  08/08/2026  JH    ADDED A DECIMAL-TO-BINARY MODE BUILT AROUND
+000420*                     A DIVIDE-BY-TWO REMAINDER LOOP, THE MIRROR
+000430*                     IMAGE OF THE EXISTING EXPONENT-DOUBLING
+000440*                     BINARY-TO-DECIMAL LOOP, SO CONVERSIONS RUN
+000450*                     IN EITHER DIRECTION WITHOUT LEAVING THE
+000460*                     PROGRAM.
+000470*  08/08/2026  JH    ADDED AN AUDIT LOG - EVERY CONVERSION, IN
+000480*                     EITHER DIRECTION AND IN EITHER RUN MODE,
+000490*                     IS NOW APPENDED TO A SEQUENTIAL AUDIT FILE
+000500*                     WITH ITS TIMESTAMP SO THE SHIFT'S
+000510*                     CONVERSIONS CAN BE HANDED TO AUDIT ON
+000520*                     REQUEST.
+000530*  08/08/2026  JH    ADDED A BATCH SUMMARY DISPLAYED AFTER THE
+000540*                     LAST RECORD - READ/REJECTED COUNTS, LOW
+000550*                     AND HIGH DECIMAL RESULT, AND A HASH TOTAL -
+000560*                     SO THE OPERATOR CAN EYEBALL A RUN FOR A
+000570*                     TRUNCATED INPUT FILE BEFORE IT GOES
+000580*                     DOWNSTREAM.
+000590*  08/08/2026  JH    ADDED CHECKPOINT/RESTART TO THE BATCH PATH -
+000600*                     PROGRESS IS SAVED EVERY CHECKPOINT INTERVAL
+000610*                     AND A RESTARTED RUN SKIPS PAST THE RECORDS
+000620*                     THAT ALREADY MADE IT TO THE OUTPUT FILE
+000630*                     INSTEAD OF REPROCESSING THE WHOLE INPUT
+000640*                     FILE FROM RECORD ONE.
+000650*  08/08/2026  JH    ADDED A 132-COLUMN PRINT-IMAGE REPORT FILE
+000660*                     WITH A RUN-DATE HEADING AND PAGE BREAKS SO
+000670*                     A RUN'S RESULTS CAN BE ROUTED TO THE LINE
+000680*                     PRINTER OR ARCHIVED LIKE THE OTHER NIGHTLY
+000690*                     REPORTS INSTEAD OF ONLY APPEARING ON THE
+000700*                     SCREEN.
+000710*  08/08/2026  JH    ADDED BINARY-NUMBER AND A TIMESTAMP TO THE
+000720*                     DECIMAL-OUTPUT-FILE RECORD AND MOVED ITS
+000730*                     LAYOUT TO A SHARED COPYBOOK SO THE
+000740*                     RECONCILIATION JOB CAN READ CONVERTED
+000750*                     VALUES DIRECTLY INSTEAD OF BY HAND.
+000760*  08/08/2026  JH    DECOUTPT OPEN NOW CHECKS WS-DO-FILE-STATUS,
+000770*                     WITH THE SAME 35->OPEN OUTPUT FALLBACK USED
+000780*                     FOR AUDIT/REPORT, INSTEAD OF A FAILED OPEN
+000790*                     FALLING THROUGH TO A RUN THAT WRITES NOTHING
+000800*                     BUT REPORTS SUCCESS. SPLIT THE RESTART SKIP
+000810*                     LOOP OFF OF 4100 SO SKIPPING ALREADY-DONE
+000820*                     RECORDS NO LONGER DOUBLE-COUNTS WS-RECORDS-
+000830*                     REJECTED, AND ONE OVERSIZE LINE NOW ADDS
+000840*                     ONLY ONE TO THAT COUNT REGARDLESS OF HOW
+000850*                     MANY FRAGMENTS IT IS READ BACK AS. ADDED A
+000860*                     DIGIT CHECK ON THE DECIMAL-TO-BINARY ACCEPT,
+000870*                     THE SAME TREATMENT BINARY INPUT ALREADY GETS
+000880*----------------------------------------------------------------*
+
+000890 ENVIRONMENT DIVISION.
+
+000900 INPUT-OUTPUT SECTION.
+000910 FILE-CONTROL.
+000920     SELECT BINARY-INPUT-FILE ASSIGN TO "BININPUT"
+000930         ORGANIZATION IS LINE SEQUENTIAL
+000940         FILE STATUS IS WS-BI-FILE-STATUS.
+
+000950     SELECT DECIMAL-OUTPUT-FILE ASSIGN TO "DECOUTPT"
+000960         ORGANIZATION IS LINE SEQUENTIAL
+000970         FILE STATUS IS WS-DO-FILE-STATUS.
+
+000980     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000990         ORGANIZATION IS LINE SEQUENTIAL
+001000         FILE STATUS IS WS-AU-FILE-STATUS.
+
+001010     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+001020         ORGANIZATION IS LINE SEQUENTIAL
+001030         FILE STATUS IS WS-CP-FILE-STATUS.
+
+001040     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+001050         ORGANIZATION IS LINE SEQUENTIAL
+001060         FILE STATUS IS WS-RP-FILE-STATUS.
+
+001070 DATA DIVISION.
+001080 FILE SECTION.
+001090 FD  BINARY-INPUT-FILE
+001100     RECORDING MODE IS F.
+001110 01  BINARY-INPUT-RECORD.
+001120     05  BI-BINARY-NUMBER          PIC X(64).
+
+001130 FD  DECIMAL-OUTPUT-FILE
+001140     RECORDING MODE IS F.
+001150     COPY DECOUTRC.
+
+001160 FD  AUDIT-FILE
+001170     RECORDING MODE IS F.
+001180     COPY AUDITRC.
+
+001190 FD  CHECKPOINT-FILE
+001200     RECORDING MODE IS F.
+001210 01  CHECKPOINT-RECORD.
+001220     05  CP-RECORDS-PROCESSED      PIC 9(09).
+001230     05  CP-RECORDS-REJECTED       PIC 9(09).
+001240     05  CP-RESULT-TOTAL           PIC 9(20).
+001250     05  CP-LOWEST-RESULT          PIC 9(20).
+001260     05  CP-HIGHEST-RESULT         PIC 9(20).
+
+001270 FD  REPORT-FILE
+001280     RECORDING MODE IS F.
+001290 01  REPORT-LINE                   PIC X(132).
+
+001300 WORKING-STORAGE SECTION.
+001310 01  BINARY-NUMBER      PIC X(64).
+001320 01  WS-RAW-BINARY-INPUT PIC X(80).
+001330 01  DECIMAL-RESULT     PIC 9(20) VALUE 0.
+001340 01  I                  PIC 9(2) VALUE 0.
+001350 01  BINARY-DIGIT       PIC 9 VALUE 0.
+001360 01  EXPONENT           PIC 9(20) VALUE 1.
+001370 01  LEN                PIC 9(2) VALUE 0.
+001380 01  CHAR-INDEX         PIC 9(2).
+
+001390 01  WS-DECIMAL-INPUT    PIC 9(20) VALUE 0.
+001400 01  WS-RAW-DECIMAL-INPUT PIC X(20) VALUE SPACES.
+001410 01  WS-BINARY-RESULT    PIC X(64) VALUE SPACES.
+001420 01  WS-DIVIDE-WORK      PIC 9(20) VALUE 0.
+001430 01  WS-REMAINDER        PIC 9(1) VALUE 0.
+001440 01  WS-BIN-POSITION     PIC 9(2) VALUE 0.
+001450 01  WS-ZERO-FILL-64     PIC X(64) VALUE ALL "0".
+001460 01  WS-MAX-VALUE-20     PIC 9(20)
+001470     VALUE 99999999999999999999.
+001480 01  WS-MAX-UNSIGNED-64  PIC 9(20)
+001490     VALUE 18446744073709551615.
+
+001500 01  WS-LOWEST-RESULT    PIC 9(20) VALUE 0.
+001510 01  WS-HIGHEST-RESULT   PIC 9(20) VALUE 0.
+001520 01  WS-RESULT-TOTAL     PIC 9(20) VALUE 0.
+
+001530 01  WS-CHECKPOINT-INTERVAL PIC 9(09) VALUE 100.
+001540 01  WS-RESTART-COUNT    PIC 9(09) VALUE 0.
+001550 01  WS-SKIP-INDEX       PIC 9(09) VALUE 0.
+
+001560 01  WS-PAGE-NUMBER      PIC 9(05) VALUE 0.
+001570 01  WS-LINE-COUNT       PIC 9(05) VALUE 0.
+001580 01  WS-LINES-PER-PAGE   PIC 9(05) VALUE 55.
+
+001590 01  WS-RUN-DATE-CCYYMMDD           PIC 9(8) VALUE 0.
+001600 01  WS-RUN-DATE-GROUP REDEFINES WS-RUN-DATE-CCYYMMDD.
+001610     05  WS-RD-YEAR                PIC 9(4).
+001620     05  WS-RD-MONTH               PIC 9(2).
+001630     05  WS-RD-DAY                 PIC 9(2).
+001640 01  WS-RUN-DATE-DISPLAY            PIC X(10) VALUE SPACES.
+
+001650 01  WS-FILE-STATUSES.
+001660     05  WS-BI-FILE-STATUS         PIC X(02) VALUE "00".
+001670     05  WS-DO-FILE-STATUS         PIC X(02) VALUE "00".
+001680     05  WS-AU-FILE-STATUS         PIC X(02) VALUE "00".
+001690     05  WS-CP-FILE-STATUS         PIC X(02) VALUE "00".
+001700     05  WS-RP-FILE-STATUS         PIC X(02) VALUE "00".
+
+001710 01  WS-SWITCHES.
+001720     05  WS-EOF-SWITCH             PIC X(01) VALUE "N".
+001730         88  END-OF-INPUT-FILE         VALUE "Y".
+001740     05  WS-VALID-SWITCH           PIC X(01) VALUE "Y".
+001750         88  WS-BINARY-VALID           VALUE "Y".
+001760         88  WS-BINARY-INVALID         VALUE "N".
+001770     05  WS-OVERFLOW-SWITCH        PIC X(01) VALUE "N".
+001780         88  WS-BINARY-OVERFLOW        VALUE "Y".
+001790         88  WS-BINARY-NOT-OVERFLOW    VALUE "N".
+001800     05  WS-BI-RECORD-SWITCH       PIC X(01) VALUE "Y".
+001810         88  WS-BI-RECORD-OK           VALUE "Y".
+001820         88  WS-BI-RECORD-DISCARD      VALUE "N".
+001830     05  WS-BI-OVERSIZE-SWITCH     PIC X(01) VALUE "N".
+001840         88  WS-BI-OVERSIZE-PENDING    VALUE "Y".
+001850         88  WS-BI-OVERSIZE-NOT-PENDING VALUE "N".
+001860     05  WS-BI-NEW-OVERSIZE-SWITCH PIC X(01) VALUE "N".
+001870         88  WS-BI-NEW-OVERSIZE-LINE   VALUE "Y".
+001880         88  WS-BI-NOT-NEW-OVERSIZE-LINE VALUE "N".
+
+001890 01  WS-RUN-MODE                   PIC 9(01) VALUE 1.
+001900     88  WS-MODE-INTERACTIVE           VALUE 1.
+001910     88  WS-MODE-BATCH                 VALUE 2.
+001920     88  WS-MODE-DEC-TO-BIN            VALUE 3.
+
+001930 01  WS-VALIDATE-INDEX             PIC 9(2) VALUE 0.
+
+001940 77  WS-RECORDS-READ               PIC 9(09) VALUE 0 COMP.
+001950 77  WS-RECORDS-REJECTED           PIC 9(09) VALUE 0 COMP.
+001960 77  WS-RECORDS-CONVERTED          PIC 9(09) VALUE 0 COMP.
+
+001970 PROCEDURE DIVISION.
+001980 0000-MAINLINE.
+001990     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+002000     ACCEPT WS-RUN-DATE-CCYYMMDD FROM DATE YYYYMMDD
+002010     STRING WS-RD-MONTH "/" WS-RD-DAY "/" WS-RD-YEAR
+002020         DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+
+002030     OPEN EXTEND AUDIT-FILE
+002040     IF WS-AU-FILE-STATUS = "35"
+002050         OPEN OUTPUT AUDIT-FILE
+002060     END-IF
+
+002070     OPEN EXTEND REPORT-FILE
+002080     IF WS-RP-FILE-STATUS = "35"
+002090         OPEN OUTPUT REPORT-FILE
+002100     END-IF
+
+002110     EVALUATE TRUE
+002120         WHEN WS-MODE-BATCH
+002130             PERFORM 4000-BATCH-CONTROL THRU 4000-EXIT
+002140         WHEN WS-MODE-DEC-TO-BIN
+002150             PERFORM 2500-DEC-TO-BIN-CONTROL THRU 2500-EXIT
+002160         WHEN OTHER
+002170             PERFORM 2000-INTERACTIVE-CONTROL THRU 2000-EXIT
+002180     END-EVALUATE
+
+002190     CLOSE AUDIT-FILE
+002200     CLOSE REPORT-FILE
+002210     STOP RUN.
+
+002220*----------------------------------------------------------------*
+002230* 1000-INITIALIZE - ASK THE OPERATOR WHICH RUN MODE TO USE.      *
+002240*----------------------------------------------------------------*
+002250 1000-INITIALIZE.
+002260     DISPLAY "BINARY/DECIMAL CONVERSION - SELECT RUN MODE"
+002270     DISPLAY "  1 - INTERACTIVE BINARY TO DECIMAL"
+002280     DISPLAY "  2 - BATCH BINARY TO DECIMAL (CONVERT A FILE)"
+002290     DISPLAY "  3 - INTERACTIVE DECIMAL TO BINARY"
+002300     DISPLAY "ENTER MODE: " WITH NO ADVANCING
+002310     ACCEPT WS-RUN-MODE
+002320     .
+002330 1000-EXIT.
+002340     EXIT.
+
+002350*----------------------------------------------------------------*
+002360* 2000-INTERACTIVE-CONTROL - ORIGINAL ONE-VALUE-AT-A-TIME PATH.  *
+002370*----------------------------------------------------------------*
+002380 2000-INTERACTIVE-CONTROL.
+002390     PERFORM 3000-GET-BINARY-VALUE THRU 3000-EXIT
+002400     PERFORM 3200-VALIDATE-BINARY-NUMBER THRU 3200-EXIT
+
+002410     PERFORM UNTIL WS-BINARY-VALID
+002420         PERFORM 3000-GET-BINARY-VALUE THRU 3000-EXIT
+002430         PERFORM 3200-VALIDATE-BINARY-NUMBER THRU 3200-EXIT
+002440     END-PERFORM
+
+002450     PERFORM 3100-CONVERT-BINARY-TO-DECIMAL THRU 3100-EXIT
+002460     DISPLAY "THE DECIMAL EQUIVALENT IS: " DECIMAL-RESULT
+002470     PERFORM 3400-WRITE-AUDIT-RECORD THRU 3400-EXIT
+002480     PERFORM 3450-WRITE-REPORT-LINE THRU 3450-EXIT
+002490     .
+002500 2000-EXIT.
+002510     EXIT.
+
+002520*----------------------------------------------------------------*
+002530* 2500-DEC-TO-BIN-CONTROL - REVERSE DIRECTION: DECIMAL INPUT,    *
+002540* BINARY OUTPUT.                                                 *
+002550*----------------------------------------------------------------*
+002560 2500-DEC-TO-BIN-CONTROL.
+002570     PERFORM 2600-GET-DECIMAL-VALUE THRU 2600-EXIT
+
+002580     PERFORM UNTIL WS-BINARY-NOT-OVERFLOW
+002590         PERFORM 2600-GET-DECIMAL-VALUE THRU 2600-EXIT
+002600     END-PERFORM
+
+002610     PERFORM 3300-CONVERT-DECIMAL-TO-BINARY THRU 3300-EXIT
+002620     DISPLAY "THE BINARY EQUIVALENT IS: " WS-BINARY-RESULT
+002630     MOVE WS-BINARY-RESULT TO BINARY-NUMBER
+002640     MOVE WS-DECIMAL-INPUT TO DECIMAL-RESULT
+002650     PERFORM 3400-WRITE-AUDIT-RECORD THRU 3400-EXIT
+002660     PERFORM 3450-WRITE-REPORT-LINE THRU 3450-EXIT
+002670     .
+002680 2500-EXIT.
+002690     EXIT.
+
+002700 2600-GET-DECIMAL-VALUE.
+002710     SET WS-BINARY-NOT-OVERFLOW TO TRUE
+002720     MOVE SPACES TO WS-RAW-DECIMAL-INPUT
+002730     DISPLAY "ENTER A DECIMAL NUMBER (MAX 20 DIGITS): "
+002740         WITH NO ADVANCING
+002750     ACCEPT WS-RAW-DECIMAL-INPUT
+
+002760     PERFORM 2610-VALIDATE-DECIMAL-INPUT THRU 2610-EXIT
+
+002770     IF WS-BINARY-NOT-OVERFLOW
+002780         MOVE FUNCTION NUMVAL(WS-RAW-DECIMAL-INPUT)
+002790             TO WS-DECIMAL-INPUT
+002800         IF WS-DECIMAL-INPUT > WS-MAX-UNSIGNED-64
+002810             SET WS-BINARY-OVERFLOW TO TRUE
+002820             DISPLAY "DECIMAL VALUE TOO LARGE - MAXIMUM "
+002830                 "SUPPORTED VALUE IS 64 BITS "
+002840                 "(18446744073709551615), INPUT REJECTED"
+002850         END-IF
+002860     END-IF
+002870     .
+002880 2600-EXIT.
+002890     EXIT.
+
+002900*----------------------------------------------------------------*
+002910* 2610-VALIDATE-DECIMAL-INPUT - EVERY POSITION OF THE RAW DECIMAL*
+002920* INPUT MUST BE "0" THRU "9" OR THE FIELD IS REJECTED, THE SAME  *
+002930* TREATMENT 3200-VALIDATE-BINARY-NUMBER GIVES BINARY-NUMBER.     *
+002940*----------------------------------------------------------------*
+002950 2610-VALIDATE-DECIMAL-INPUT.
+002960     MOVE 0 TO LEN
+002970     INSPECT WS-RAW-DECIMAL-INPUT TALLYING LEN
+002980         FOR CHARACTERS BEFORE INITIAL SPACE
+
+002990     IF LEN = 0
+003000         SET WS-BINARY-OVERFLOW TO TRUE
+003010         DISPLAY "NO DECIMAL VALUE ENTERED"
+003020     ELSE
+003030         PERFORM 2620-CHECK-DECIMAL-DIGIT THRU 2620-EXIT
+003040             VARYING WS-VALIDATE-INDEX FROM 1 BY 1
+003050                 UNTIL WS-VALIDATE-INDEX > LEN
+003060                    OR WS-BINARY-OVERFLOW
+003070     END-IF
+003080     .
+003090 2610-EXIT.
+003100     EXIT.
+
+003110 2620-CHECK-DECIMAL-DIGIT.
+003120     IF WS-RAW-DECIMAL-INPUT(WS-VALIDATE-INDEX:1) < "0"
+003130        OR WS-RAW-DECIMAL-INPUT(WS-VALIDATE-INDEX:1) > "9"
+003140         SET WS-BINARY-OVERFLOW TO TRUE
+003150         DISPLAY "INVALID DECIMAL DIGIT AT POSITION "
+003160             WS-VALIDATE-INDEX
+003170     END-IF
+003180     .
+003190 2620-EXIT.
+003200     EXIT.
+
+003210 3000-GET-BINARY-VALUE.
+003220     SET WS-BINARY-NOT-OVERFLOW TO TRUE
+003230     MOVE SPACES TO WS-RAW-BINARY-INPUT
+003240     DISPLAY "ENTER A BINARY NUMBER (UP TO 64 BITS): "
+003250         WITH NO ADVANCING
+003260     ACCEPT WS-RAW-BINARY-INPUT
+003270     MOVE WS-RAW-BINARY-INPUT(1:64) TO BINARY-NUMBER
+
+003280     IF WS-RAW-BINARY-INPUT(65:16) NOT = SPACES
+003290         SET WS-BINARY-OVERFLOW TO TRUE
+003300         DISPLAY "BINARY NUMBER TOO WIDE - MAXIMUM SUPPORTED "
+003310             "WIDTH IS 64 BITS, INPUT REJECTED"
+003320     END-IF
+003330     .
+003340 3000-EXIT.
+003350     EXIT.
+
+003360*----------------------------------------------------------------*
+003370* 3100-CONVERT-BINARY-TO-DECIMAL - DIGIT-BY-DIGIT EXPONENT       *
+003380* DOUBLING CONVERSION, SHARED BY THE INTERACTIVE AND BATCH PATHS.*
+003390*----------------------------------------------------------------*
+003400 3100-CONVERT-BINARY-TO-DECIMAL.
+003410     MOVE 0 TO DECIMAL-RESULT
+003420     MOVE 1 TO EXPONENT
+003430     MOVE 0 TO LEN
+003440     INSPECT BINARY-NUMBER TALLYING LEN
+003450         FOR CHARACTERS BEFORE INITIAL SPACE
+
+003460     PERFORM 3110-ACCUMULATE-DIGIT THRU 3110-EXIT
+003470         VARYING I FROM 1 BY 1 UNTIL I > LEN
+003480     .
+003490 3100-EXIT.
+003500     EXIT.
+
+003510 3110-ACCUMULATE-DIGIT.
+003520     COMPUTE CHAR-INDEX = LEN - I + 1
+003530     MOVE FUNCTION NUMVAL(FUNCTION REVERSE(BINARY-NUMBER
+003540         (CHAR-INDEX:1))) TO BINARY-DIGIT
+003550     IF BINARY-DIGIT = 1
+003560         COMPUTE DECIMAL-RESULT = DECIMAL-RESULT + EXPONENT
+003570     END-IF
+003580     COMPUTE EXPONENT = EXPONENT * 2
+003590     .
+003600 3110-EXIT.
+003610     EXIT.
+
+003620*----------------------------------------------------------------*
+003630* 3200-VALIDATE-BINARY-NUMBER - EVERY POSITION OF BINARY-NUMBER  *
+003640* MUST BE "0" OR "1" OR THE FIELD IS REJECTED.                   *
+003650*----------------------------------------------------------------*
+003660 3200-VALIDATE-BINARY-NUMBER.
+003670     IF WS-BINARY-OVERFLOW
+003680         SET WS-BINARY-INVALID TO TRUE
+003690     ELSE
+003700         SET WS-BINARY-VALID TO TRUE
+003710         MOVE 0 TO LEN
+003720         INSPECT BINARY-NUMBER TALLYING LEN
+003730             FOR CHARACTERS BEFORE INITIAL SPACE
+
+003740         IF LEN = 0
+003750             SET WS-BINARY-INVALID TO TRUE
+003760             DISPLAY "NO BINARY VALUE ENTERED"
+003770         ELSE
+003780             PERFORM 3210-CHECK-DIGIT THRU 3210-EXIT
+003790                 VARYING WS-VALIDATE-INDEX FROM 1 BY 1
+003800                     UNTIL WS-VALIDATE-INDEX > LEN
+003810                        OR WS-BINARY-INVALID
+003820         END-IF
+003830     END-IF
+003840     .
+003850 3200-EXIT.
+003860     EXIT.
+
+003870 3210-CHECK-DIGIT.
+003880     IF BINARY-NUMBER(WS-VALIDATE-INDEX:1) NOT = "0"
+003890        AND BINARY-NUMBER(WS-VALIDATE-INDEX:1) NOT = "1"
+003900         SET WS-BINARY-INVALID TO TRUE
+003910         DISPLAY "INVALID BINARY DIGIT AT POSITION "
+003920             WS-VALIDATE-INDEX
+003930     END-IF
+003940     .
+003950 3210-EXIT.
+003960     EXIT.
+
+003970*----------------------------------------------------------------*
+003980* 3300-CONVERT-DECIMAL-TO-BINARY - REPEATED DIVIDE-BY-TWO,       *
+003990* COLLECTING REMAINDERS RIGHT TO LEFT INTO WS-BINARY-RESULT.     *
+004000* MIRROR IMAGE OF THE EXPONENT-DOUBLING LOOP ABOVE.              *
+004010*----------------------------------------------------------------*
+004020 3300-CONVERT-DECIMAL-TO-BINARY.
+004030     MOVE WS-DECIMAL-INPUT TO WS-DIVIDE-WORK
+004040     MOVE WS-ZERO-FILL-64 TO WS-BINARY-RESULT
+
+004050     PERFORM 3310-EXTRACT-REMAINDER THRU 3310-EXIT
+004060         VARYING WS-BIN-POSITION FROM 64 BY -1
+004070             UNTIL WS-BIN-POSITION = 0
+004080     .
+004090 3300-EXIT.
+004100     EXIT.
+
+004110 3310-EXTRACT-REMAINDER.
+004120     COMPUTE WS-REMAINDER = FUNCTION MOD(WS-DIVIDE-WORK, 2)
+004130     MOVE WS-REMAINDER TO WS-BINARY-RESULT(WS-BIN-POSITION:1)
+004140     COMPUTE WS-DIVIDE-WORK = WS-DIVIDE-WORK / 2
+004150     .
+004160 3310-EXIT.
+004170     EXIT.
+
+004180*----------------------------------------------------------------*
+004190* 3400-WRITE-AUDIT-RECORD - APPEND ONE CONVERSION TO THE AUDIT   *
+004200* FILE. CALLED AFTER EVERY SUCCESSFUL CONVERSION IN ANY MODE.    *
+004210*----------------------------------------------------------------*
+004220 3400-WRITE-AUDIT-RECORD.
+004230     MOVE BINARY-NUMBER TO AU-BINARY-NUMBER
+004240     MOVE DECIMAL-RESULT TO AU-DECIMAL-RESULT
+004250     MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+004260     WRITE AUDIT-RECORD
+004270     .
+004280 3400-EXIT.
+004290     EXIT.
+
+004300*----------------------------------------------------------------*
+004310* 3450-WRITE-REPORT-LINE - FORMAT ONE DETAIL LINE FOR THE        *
+004320* PRINT-IMAGE REPORT, STARTING A NEW PAGE WHEN NEEDED.           *
+004330*----------------------------------------------------------------*
+004340 3450-WRITE-REPORT-LINE.
+004350     IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+004360         PERFORM 3460-WRITE-REPORT-HEADING THRU 3460-EXIT
+004370     END-IF
+
+004380     MOVE SPACES TO REPORT-LINE
+004390     STRING "  " BINARY-NUMBER "   " DECIMAL-RESULT
+004400         DELIMITED BY SIZE INTO REPORT-LINE
+004410     WRITE REPORT-LINE
+
+004420     ADD 1 TO WS-LINE-COUNT
+004430     .
+004440 3450-EXIT.
+004450     EXIT.
+
+004460*----------------------------------------------------------------*
+004470* 3460-WRITE-REPORT-HEADING - RUN-DATE/PAGE-NUMBER HEADING AND   *
+004480* COLUMN CAPTIONS WRITTEN AT THE TOP OF EACH REPORT PAGE.        *
+004490*----------------------------------------------------------------*
+004500 3460-WRITE-REPORT-HEADING.
+004510     ADD 1 TO WS-PAGE-NUMBER
+
+004520     MOVE SPACES TO REPORT-LINE
+004530     STRING "BINARY/DECIMAL CONVERSION REPORT     RUN DATE: "
+004540         WS-RUN-DATE-DISPLAY "     PAGE: " WS-PAGE-NUMBER
+004550         DELIMITED BY SIZE INTO REPORT-LINE
+004560     WRITE REPORT-LINE
+
+004570     MOVE SPACES TO REPORT-LINE
+004580     WRITE REPORT-LINE
+
+004590     MOVE SPACES TO REPORT-LINE
+004600     STRING "  BINARY NUMBER"
+004610         "                                                      "
+004620         "DECIMAL RESULT"
+004630         DELIMITED BY SIZE INTO REPORT-LINE
+004640     WRITE REPORT-LINE
+
+004650     MOVE SPACES TO REPORT-LINE
+004660     WRITE REPORT-LINE
+
+004670     MOVE 4 TO WS-LINE-COUNT
+004680     .
+004690 3460-EXIT.
+004700     EXIT.
+
+004710*----------------------------------------------------------------*
+004720* 4000-BATCH-CONTROL - CONVERT A FILE OF UP-TO-64-BIT BINARY     *
+004730* STRINGS TO A FILE OF DECIMAL RESULTS, ONE RECORD IN FOR ONE    *
+004740* OUT.                                                           *
+004750*----------------------------------------------------------------*
+004760 4000-BATCH-CONTROL.
+004770     MOVE 0 TO WS-RECORDS-READ
+004780     MOVE 0 TO WS-RECORDS-REJECTED
+004790     MOVE 0 TO WS-RESULT-TOTAL
+004800     MOVE 0 TO WS-HIGHEST-RESULT
+004810     MOVE WS-MAX-VALUE-20 TO WS-LOWEST-RESULT
+
+004820     PERFORM 4600-CHECKPOINT-RESTORE THRU 4600-EXIT
+004830     OPEN INPUT BINARY-INPUT-FILE
+004840     IF WS-BI-FILE-STATUS NOT = "00"
+004850         DISPLAY "BININPUT COULD NOT BE OPENED - FILE STATUS: "
+004860             WS-BI-FILE-STATUS
+004870         DISPLAY "BATCH RUN ABORTED"
+004880         GO TO 4000-EXIT
+004890     END-IF
+
+004900     IF WS-RESTART-COUNT > 0
+004910         DISPLAY "RESTARTING AFTER CHECKPOINT - SKIPPING "
+004920             WS-RESTART-COUNT " RECORD(S) ALREADY CONVERTED"
+004930         OPEN EXTEND DECIMAL-OUTPUT-FILE
+004940         IF WS-DO-FILE-STATUS = "35"
+004950             OPEN OUTPUT DECIMAL-OUTPUT-FILE
+004960         END-IF
+004970         IF WS-DO-FILE-STATUS NOT = "00"
+004980             DISPLAY "DECOUTPT OPEN FAILED - FILE STATUS: "
+004990                 WS-DO-FILE-STATUS
+005000             DISPLAY "BATCH RUN ABORTED"
+005010             CLOSE BINARY-INPUT-FILE
+005020             GO TO 4000-EXIT
+005030         END-IF
+005040         PERFORM 4610-SKIP-PROCESSED-RECORD THRU 4610-EXIT
+005050             VARYING WS-SKIP-INDEX FROM 1 BY 1
+005060                 UNTIL WS-SKIP-INDEX > WS-RESTART-COUNT
+005070         MOVE WS-RESTART-COUNT TO WS-RECORDS-READ
+005080     ELSE
+005090         OPEN OUTPUT DECIMAL-OUTPUT-FILE
+005100         IF WS-DO-FILE-STATUS NOT = "00"
+005110             DISPLAY "DECOUTPT OPEN FAILED - FILE STATUS: "
+005120                 WS-DO-FILE-STATUS
+005130             DISPLAY "BATCH RUN ABORTED"
+005140             CLOSE BINARY-INPUT-FILE
+005150             GO TO 4000-EXIT
+005160         END-IF
+005170     END-IF
+
+005180     PERFORM 4100-READ-INPUT-RECORD THRU 4100-EXIT
+
+005190     PERFORM 4200-PROCESS-RECORD THRU 4200-EXIT
+005200         UNTIL END-OF-INPUT-FILE
+
+005210     CLOSE BINARY-INPUT-FILE
+005220     CLOSE DECIMAL-OUTPUT-FILE
+
+005230     PERFORM 4700-CHECKPOINT-CLEAR THRU 4700-EXIT
+005240     PERFORM 4500-BATCH-SUMMARY THRU 4500-EXIT
+005250     .
+005260 4000-EXIT.
+005270     EXIT.
+
+005280*----------------------------------------------------------------*
+005290* 4610-SKIP-PROCESSED-RECORD - REPOSITION PAST ONE ALREADY-      *
+005300* CONVERTED RECORD ON A RESTART. USES 4110 DIRECTLY, NOT 4100  *
+005310* THE RECORDS (AND ANY OVERSIZE FRAGMENTS) BEING SKIPPED HERE    *
+005320* WERE ALREADY COUNTED INTO WS-RECORDS-REJECTED BEFORE THE       *
+005330* CHECKPOINT WAS TAKEN, SO THIS PATH MUST NOT COUNT THEM AGAIN.  *
+005340*----------------------------------------------------------------*
+005350 4610-SKIP-PROCESSED-RECORD.
+005360     PERFORM 4110-READ-ONE-RECORD THRU 4110-EXIT
+
+005370     PERFORM UNTIL END-OF-INPUT-FILE OR WS-BI-RECORD-OK
+005380         PERFORM 4110-READ-ONE-RECORD THRU 4110-EXIT
+005390     END-PERFORM
+005400     .
+005410 4610-EXIT.
+005420     EXIT.
+
+005430*----------------------------------------------------------------*
+005440* 4100-READ-INPUT-RECORD - READ ONE GENUINE RECORD, DISCARDING   *
+005450* ANY FRAGMENT LEFT OVER FROM A LINE LONGER THAN                 *
+005460* BI-BINARY-NUMBER - SEE 4110-READ-ONE-RECORD. WS-BI-NEW         *
+005470* OVERSIZE-LINE IS ONLY SET ON THE FIRST FRAGMENT OF A GIVEN     *
+005480* OVERSIZE LINE, SO ONE BAD SOURCE LINE ADDS ONLY ONE TO         *
+005490* WS-RECORDS-REJECTED NO MATTER HOW MANY FRAGMENTS IT READS AS.  *
+005500*----------------------------------------------------------------*
+005510 4100-READ-INPUT-RECORD.
+005520     PERFORM 4110-READ-ONE-RECORD THRU 4110-EXIT
+
+005530     PERFORM UNTIL END-OF-INPUT-FILE OR WS-BI-RECORD-OK
+005540         IF WS-BI-NEW-OVERSIZE-LINE
+005550             DISPLAY "OVERSIZE BINARY RECORD DISCARDED - "
+005560                 "LINE LONGER THAN 64 CHARACTERS"
+005570             ADD 1 TO WS-RECORDS-REJECTED
+005580         END-IF
+005590         PERFORM 4110-READ-ONE-RECORD THRU 4110-EXIT
+005600     END-PERFORM
+005610     .
+005620 4100-EXIT.
+005630     EXIT.
+
+005640*----------------------------------------------------------------*
+005650* 4110-READ-ONE-RECORD - READ ONE PHYSICAL LINE SEQUENTIAL       *
+005660* RECORD. A LINE LONGER THAN BI-BINARY-NUMBER COMES BACK AS TWO  *
+005670* (OR MORE) READS - THE HEAD PORTION(S) WITH FILE STATUS "06"    *
+005680* AND A FINAL TAIL PORTION WITH STATUS "00" THAT LOOKS LIKE AN   *
+005690* ORDINARY SHORT RECORD. WS-BI-OVERSIZE-PENDING CARRIES ACROSS   *
+005700* READS SO THAT TAIL PORTION IS ALSO FLAGGED FOR DISCARD         *
+005710* INSTEAD OF PROCESSED AS A FABRICATED EXTRA RECORD.             *
+005720* WS-BI-NEW-OVERSIZE-LINE IS SET FRESH EACH CALL AND TURNED ON   *
+005730* ONLY WHEN THIS IS THE FIRST FRAGMENT OF A NEW OVERSIZE LINE,   *
+005740* SO A CALLER THAT COUNTS REJECTS CAN DO SO ONCE PER LINE.       *
+005750*----------------------------------------------------------------*
+005760 4110-READ-ONE-RECORD.
+005770     SET WS-BI-RECORD-OK TO TRUE
+005780     SET WS-BI-NOT-NEW-OVERSIZE-LINE TO TRUE
+
+005790     READ BINARY-INPUT-FILE
+005800         AT END
+005810             SET END-OF-INPUT-FILE TO TRUE
+005820     END-READ
+
+005830     IF NOT END-OF-INPUT-FILE
+005840         IF WS-BI-FILE-STATUS = "06"
+005850             SET WS-BI-RECORD-DISCARD TO TRUE
+005860             IF WS-BI-OVERSIZE-NOT-PENDING
+005870                 SET WS-BI-NEW-OVERSIZE-LINE TO TRUE
+005880             END-IF
+005890             SET WS-BI-OVERSIZE-PENDING TO TRUE
+005900         ELSE
+005910             IF WS-BI-OVERSIZE-PENDING
+005920                 SET WS-BI-RECORD-DISCARD TO TRUE
+005930                 SET WS-BI-OVERSIZE-NOT-PENDING TO TRUE
+005940             END-IF
+005950         END-IF
+005960     END-IF
+005970     .
+005980 4110-EXIT.
+005990     EXIT.
+
+006000 4200-PROCESS-RECORD.
+006010     MOVE BI-BINARY-NUMBER TO BINARY-NUMBER
+006020     ADD 1 TO WS-RECORDS-READ
+006030     PERFORM 3200-VALIDATE-BINARY-NUMBER THRU 3200-EXIT
+
+006040     IF WS-BINARY-VALID
+006050         PERFORM 3100-CONVERT-BINARY-TO-DECIMAL THRU 3100-EXIT
+006060         MOVE BINARY-NUMBER TO DO-BINARY-NUMBER
+006070         MOVE DECIMAL-RESULT TO DO-DECIMAL-RESULT
+006080         MOVE FUNCTION CURRENT-DATE TO DO-TIMESTAMP
+006090         WRITE DECIMAL-OUTPUT-RECORD
+006100         PERFORM 3400-WRITE-AUDIT-RECORD THRU 3400-EXIT
+006110         PERFORM 3450-WRITE-REPORT-LINE THRU 3450-EXIT
+006120         ADD DECIMAL-RESULT TO WS-RESULT-TOTAL
+006130         IF DECIMAL-RESULT < WS-LOWEST-RESULT
+006140             MOVE DECIMAL-RESULT TO WS-LOWEST-RESULT
+006150         END-IF
+006160         IF DECIMAL-RESULT > WS-HIGHEST-RESULT
+006170             MOVE DECIMAL-RESULT TO WS-HIGHEST-RESULT
+006180         END-IF
+006190     ELSE
+006200         ADD 1 TO WS-RECORDS-REJECTED
+006210         DISPLAY "RECORD " WS-RECORDS-READ
+006220             " REJECTED - INVALID BINARY DIGIT(S)"
+006230     END-IF
+
+006240     IF FUNCTION MOD(WS-RECORDS-READ, WS-CHECKPOINT-INTERVAL) = 0
+006250         PERFORM 4650-CHECKPOINT-SAVE THRU 4650-EXIT
+006260     END-IF
+
+006270     PERFORM 4100-READ-INPUT-RECORD THRU 4100-EXIT
+006280     .
+006290 4200-EXIT.
+006300     EXIT.
+
+006310*----------------------------------------------------------------*
+006320* 4500-BATCH-SUMMARY - CONTROL TOTALS FOR THE OPERATOR TO        *
+006330* EYEBALL ONCE THE LAST RECORD HAS BEEN PROCESSED.               *
+006340*----------------------------------------------------------------*
+006350 4500-BATCH-SUMMARY.
+006360     COMPUTE WS-RECORDS-CONVERTED =
+006370         WS-RECORDS-READ - WS-RECORDS-REJECTED
+
+006380     DISPLAY "-----------------------------------------"
+006390     DISPLAY "BATCH CONVERSION SUMMARY"
+006400     DISPLAY "RECORDS READ     : " WS-RECORDS-READ
+006410     DISPLAY "RECORDS REJECTED : " WS-RECORDS-REJECTED
+006420     IF WS-RECORDS-CONVERTED = 0
+006430         DISPLAY "LOWEST RESULT    : N/A"
+006440         DISPLAY "HIGHEST RESULT   : N/A"
+006450     ELSE
+006460         DISPLAY "LOWEST RESULT    : " WS-LOWEST-RESULT
+006470         DISPLAY "HIGHEST RESULT   : " WS-HIGHEST-RESULT
+006480     END-IF
+006490     DISPLAY "HASH TOTAL       : " WS-RESULT-TOTAL
+006500     DISPLAY "-----------------------------------------"
+006510     .
+006520 4500-EXIT.
+006530     EXIT.
+
+006540*----------------------------------------------------------------*
+006550* 4600-CHECKPOINT-RESTORE - READ THE LAST SAVED RECORD COUNT     *
+006560* AND CONTROL TOTALS, IF ANY, SO A RESTARTED RUN KNOWS HOW MANY  *
+006570* RECORDS TO SKIP AND THE SUMMARY COVERS THE WHOLE FILE.         *
+006580*----------------------------------------------------------------*
+006590 4600-CHECKPOINT-RESTORE.
+006600     MOVE 0 TO WS-RESTART-COUNT
+006610     OPEN INPUT CHECKPOINT-FILE
+006620     IF WS-CP-FILE-STATUS = "00"
+006630         READ CHECKPOINT-FILE
+006640             AT END
+006650                 CONTINUE
+006660             NOT AT END
+006670                 MOVE CP-RECORDS-PROCESSED TO WS-RESTART-COUNT
+006680                 MOVE CP-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+006690                 MOVE CP-RESULT-TOTAL TO WS-RESULT-TOTAL
+006700                 MOVE CP-LOWEST-RESULT TO WS-LOWEST-RESULT
+006710                 MOVE CP-HIGHEST-RESULT TO WS-HIGHEST-RESULT
+006720         END-READ
+006730         CLOSE CHECKPOINT-FILE
+006740     END-IF
+006750     .
+006760 4600-EXIT.
+006770     EXIT.
+
+006780*----------------------------------------------------------------*
+006790* 4650-CHECKPOINT-SAVE - REWRITE THE CHECKPOINT FILE WITH THE    *
+006800* CURRENT RECORD COUNT AND CONTROL TOTALS. CALLED EVERY          *
+006810* WS-CHECKPOINT-INTERVAL RECORDS DURING THE BATCH LOOP.          *
+006820*----------------------------------------------------------------*
+006830 4650-CHECKPOINT-SAVE.
+006840     OPEN OUTPUT CHECKPOINT-FILE
+006850     MOVE WS-RECORDS-READ TO CP-RECORDS-PROCESSED
+006860     MOVE WS-RECORDS-REJECTED TO CP-RECORDS-REJECTED
+006870     MOVE WS-RESULT-TOTAL TO CP-RESULT-TOTAL
+006880     MOVE WS-LOWEST-RESULT TO CP-LOWEST-RESULT
+006890     MOVE WS-HIGHEST-RESULT TO CP-HIGHEST-RESULT
+006900     WRITE CHECKPOINT-RECORD
+006910     CLOSE CHECKPOINT-FILE
+006920     .
+006930 4650-EXIT.
+006940     EXIT.
+
+006950*----------------------------------------------------------------*
+006960* 4700-CHECKPOINT-CLEAR - A RUN THAT REACHES THE LAST RECORD     *
+006970* CLEARS ITS OWN CHECKPOINT SO THE NEXT RUN STARTS FRESH.        *
+006980*----------------------------------------------------------------*
+006990 4700-CHECKPOINT-CLEAR.
+007000     OPEN OUTPUT CHECKPOINT-FILE
+007010     CLOSE CHECKPOINT-FILE
+007020     .
+007030 4700-EXIT.
+007040     EXIT.
