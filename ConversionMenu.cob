@@ -0,0 +1,384 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. ConversionMenu.
+000120 AUTHOR. James Hill.
+000130 INSTALLATION. Data Conversion Unit.
+000140 DATE-WRITTEN. 08/08/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                           *
+000180*----------------------------------------------------------------*
+000190*  DATE        INIT  DESCRIPTION                                *
+000200*  08/08/2026  JH    ORIGINAL PROGRAM - A SINGLE MENU FOR BASE   *
+000210*                     CONVERSION SO OPERATORS HAVE ONE PLACE TO  *
+000220*                     GO INSTEAD OF RUNNING BinaryToDecimal BY   *
+000230*                     ITSELF FOR BINARY AND DOING HEX/OCTAL BY   *
+000240*                     HAND. HEX AND OCTAL TO DECIMAL ARE BUILT   *
+000250*                     HERE USING THE SAME POSITION-BY-POSITION   *
+000260*                     DIGIT VALIDATION AND EXPONENT-STYLE        *
+000270*                     ACCUMULATION AS BinaryToDecimal'S          *
+000280*                     BINARY-TO-DECIMAL CONVERSION.              *
+000290*  08/08/2026  JH    BINARY CONVERSIONS NOW APPEND TO THE SAME   *
+000300*                     AUDIT LOG AND PRINT-IMAGE REPORT AS        *
+000310*                     BinaryToDecimal SO RUNNING A BINARY        *
+000320*                     CONVERSION THROUGH THIS MENU STAYS ON THE  *
+000330*                     SAME COMPLIANCE TRAIL AS RUNNING BinaryTo  *
+000340*                     Decimal DIRECTLY.                          *
+000350*  08/08/2026  JH    AUDIT-RECORD MOVED TO A SHARED COPYBOOK     *
+000360*                     (copybooks/AUDITRC.CPY) SO BinaryToDecimal *
+000370*                     AND THIS PROGRAM, BOTH OF WHICH APPEND TO  *
+000380*                     AUDITLOG, CANNOT DRIFT OUT OF SYNC.        *
+000390*----------------------------------------------------------------*
+
+000400 ENVIRONMENT DIVISION.
+
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-AU-FILE-STATUS.
+
+000460     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-RP-FILE-STATUS.
+
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  AUDIT-FILE
+000520     RECORDING MODE IS F.
+000530     COPY AUDITRC.
+
+000540 FD  REPORT-FILE
+000550     RECORDING MODE IS F.
+000560 01  REPORT-LINE                   PIC X(132).
+
+000570 WORKING-STORAGE SECTION.
+000580 01  WS-MENU-CHOICE            PIC 9(01) VALUE 0.
+000590     88  WS-CHOICE-BINARY          VALUE 1.
+000600     88  WS-CHOICE-HEX             VALUE 2.
+000610     88  WS-CHOICE-OCTAL           VALUE 3.
+
+000620 01  WS-RAW-INPUT               PIC X(80) VALUE SPACES.
+000630 01  WS-INPUT-VALUE              PIC X(64) VALUE SPACES.
+000640 01  WS-LEN                      PIC 9(02) VALUE 0.
+000650 01  WS-VALIDATE-INDEX            PIC 9(02) VALUE 0.
+000660 01  WS-CURRENT-CHAR              PIC X(01) VALUE SPACE.
+
+000670 01  WS-BASE-VALUE                PIC 9(02) VALUE 0.
+000680 01  WS-MAX-LEN                   PIC 9(02) VALUE 0.
+000690 01  WS-DECIMAL-RESULT            PIC 9(20) VALUE 0.
+000700 01  WS-EXPONENT                  PIC 9(20) VALUE 1.
+000710 01  WS-DIGIT-VALUE               PIC 9(02) VALUE 0.
+000720 01  I                            PIC 9(02) VALUE 0.
+000730 01  CHAR-INDEX                   PIC 9(02) VALUE 0.
+
+000740 01  WS-PAGE-NUMBER                PIC 9(05) VALUE 0.
+000750 01  WS-LINE-COUNT                 PIC 9(05) VALUE 0.
+000760 01  WS-LINES-PER-PAGE             PIC 9(05) VALUE 55.
+
+000770 01  WS-RUN-DATE-CCYYMMDD          PIC 9(8) VALUE 0.
+000780 01  WS-RUN-DATE-GROUP REDEFINES WS-RUN-DATE-CCYYMMDD.
+000790     05  WS-RD-YEAR                PIC 9(4).
+000800     05  WS-RD-MONTH               PIC 9(2).
+000810     05  WS-RD-DAY                 PIC 9(2).
+000820 01  WS-RUN-DATE-DISPLAY            PIC X(10) VALUE SPACES.
+
+000830 01  WS-FILE-STATUSES.
+000840     05  WS-AU-FILE-STATUS         PIC X(02) VALUE "00".
+000850     05  WS-RP-FILE-STATUS         PIC X(02) VALUE "00".
+
+000860 01  WS-SWITCHES.
+000870     05  WS-VALID-SWITCH           PIC X(01) VALUE "Y".
+000880         88  WS-VALUE-VALID            VALUE "Y".
+000890         88  WS-VALUE-INVALID          VALUE "N".
+
+000900 PROCEDURE DIVISION.
+000910 0000-MAINLINE.
+000920     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+
+000930     ACCEPT WS-RUN-DATE-CCYYMMDD FROM DATE YYYYMMDD
+000940     STRING WS-RD-MONTH "/" WS-RD-DAY "/" WS-RD-YEAR
+000950         DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+
+000960     OPEN EXTEND AUDIT-FILE
+000970     IF WS-AU-FILE-STATUS = "35"
+000980         OPEN OUTPUT AUDIT-FILE
+000990     END-IF
+
+001000     OPEN EXTEND REPORT-FILE
+001010     IF WS-RP-FILE-STATUS = "35"
+001020         OPEN OUTPUT REPORT-FILE
+001030     END-IF
+
+001040     EVALUATE TRUE
+001050         WHEN WS-CHOICE-BINARY
+001060             MOVE 2 TO WS-BASE-VALUE
+001070             PERFORM 2000-CONVERSION-CONTROL THRU 2000-EXIT
+001080         WHEN WS-CHOICE-HEX
+001090             MOVE 16 TO WS-BASE-VALUE
+001100             PERFORM 2000-CONVERSION-CONTROL THRU 2000-EXIT
+001110         WHEN WS-CHOICE-OCTAL
+001120             MOVE 8 TO WS-BASE-VALUE
+001130             PERFORM 2000-CONVERSION-CONTROL THRU 2000-EXIT
+001140         WHEN OTHER
+001150             DISPLAY "INVALID SELECTION - ENDING RUN"
+001160     END-EVALUATE
+
+001170     CLOSE AUDIT-FILE
+001180     CLOSE REPORT-FILE
+001190     STOP RUN.
+
+001200*----------------------------------------------------------------*
+001210* 1000-INITIALIZE - PRESENT THE MENU AND ACCEPT THE OPERATOR'S   *
+001220* CHOICE OF CONVERSION.                                          *
+001230*----------------------------------------------------------------*
+001240 1000-INITIALIZE.
+001250     DISPLAY "BASE CONVERSION MENU - SELECT AN OPTION"
+001260     DISPLAY "  1 - BINARY TO DECIMAL"
+001270     DISPLAY "  2 - HEXADECIMAL TO DECIMAL"
+001280     DISPLAY "  3 - OCTAL TO DECIMAL"
+001290     DISPLAY "ENTER SELECTION: " WITH NO ADVANCING
+001300     ACCEPT WS-MENU-CHOICE
+001310     .
+001320 1000-EXIT.
+001330     EXIT.
+
+001340*----------------------------------------------------------------*
+001350* 2000-CONVERSION-CONTROL - GET, VALIDATE AND CONVERT ONE VALUE  *
+001360* IN THE BASE SELECTED AT THE MENU, RE-PROMPTING ON BAD INPUT.   *
+001370* A BINARY CONVERSION IS ALSO APPENDED TO THE AUDIT LOG AND      *
+001380* PRINT-IMAGE REPORT, THE SAME AS A BINARY CONVERSION RUN        *
+001390* DIRECTLY THROUGH BinaryToDecimal.                              *
+001400*----------------------------------------------------------------*
+001410 2000-CONVERSION-CONTROL.
+001420     PERFORM 2100-GET-INPUT-VALUE THRU 2100-EXIT
+001430     PERFORM 2200-VALIDATE-INPUT-VALUE THRU 2200-EXIT
+
+001440     PERFORM UNTIL WS-VALUE-VALID
+001450         PERFORM 2100-GET-INPUT-VALUE THRU 2100-EXIT
+001460         PERFORM 2200-VALIDATE-INPUT-VALUE THRU 2200-EXIT
+001470     END-PERFORM
+
+001480     PERFORM 2300-CONVERT-TO-DECIMAL THRU 2300-EXIT
+001490     DISPLAY "THE DECIMAL EQUIVALENT IS: " WS-DECIMAL-RESULT
+
+001500     IF WS-CHOICE-BINARY
+001510         PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+001520         PERFORM 2450-WRITE-REPORT-LINE THRU 2450-EXIT
+001530     END-IF
+001540     .
+001550 2000-EXIT.
+001560     EXIT.
+
+001570*----------------------------------------------------------------*
+001580* 2100-GET-INPUT-VALUE - PROMPT FOR A VALUE IN THE SELECTED BASE.*
+001590*----------------------------------------------------------------*
+001600 2100-GET-INPUT-VALUE.
+001610     EVALUATE TRUE
+001620         WHEN WS-CHOICE-BINARY
+001630             DISPLAY "ENTER A BINARY NUMBER (UP TO 64 BITS): "
+001640                 WITH NO ADVANCING
+001650         WHEN WS-CHOICE-HEX
+001660             DISPLAY "ENTER A HEXADECIMAL NUMBER (UP TO 16 "
+001670                 "DIGITS): " WITH NO ADVANCING
+001680         WHEN WS-CHOICE-OCTAL
+001690             DISPLAY "ENTER AN OCTAL NUMBER (UP TO 22 DIGITS): "
+001700                 WITH NO ADVANCING
+001710     END-EVALUATE
+
+001720     MOVE SPACES TO WS-RAW-INPUT
+001730     ACCEPT WS-RAW-INPUT
+001740     MOVE SPACES TO WS-INPUT-VALUE
+001750     MOVE WS-RAW-INPUT(1:64) TO WS-INPUT-VALUE
+001760     MOVE 0 TO WS-LEN
+001770     INSPECT WS-INPUT-VALUE TALLYING WS-LEN
+001780         FOR CHARACTERS BEFORE INITIAL SPACE
+001790     .
+001800 2100-EXIT.
+001810     EXIT.
+
+001820*----------------------------------------------------------------*
+001830* 2200-VALIDATE-INPUT-VALUE - EVERY POSITION OF THE ENTERED      *
+001840* VALUE MUST BE A VALID DIGIT FOR THE SELECTED BASE, AT LEAST    *
+001850* ONE DIGIT MUST HAVE BEEN ENTERED, AND THE VALUE MUST NOT RUN   *
+001860* PAST THE MAXIMUM LENGTH ADVERTISED FOR THE SELECTED BASE (ANY  *
+001870* LONGER WOULD OVERFLOW WS-DECIMAL-RESULT WITHOUT WARNING).      *
+001880*----------------------------------------------------------------*
+001890 2200-VALIDATE-INPUT-VALUE.
+001900     EVALUATE TRUE
+001910         WHEN WS-CHOICE-BINARY
+001920             MOVE 64 TO WS-MAX-LEN
+001930         WHEN WS-CHOICE-HEX
+001940             MOVE 16 TO WS-MAX-LEN
+001950         WHEN WS-CHOICE-OCTAL
+001960             MOVE 22 TO WS-MAX-LEN
+001970     END-EVALUATE
+
+001980     IF WS-LEN = 0
+001990         SET WS-VALUE-INVALID TO TRUE
+002000         DISPLAY "NO VALUE ENTERED"
+002010     ELSE
+002020         IF WS-LEN > WS-MAX-LEN
+002030             SET WS-VALUE-INVALID TO TRUE
+002040             DISPLAY "VALUE TOO LONG - MAXIMUM LENGTH FOR THIS "
+002050                 "BASE IS " WS-MAX-LEN " DIGITS"
+002060         ELSE
+002070             SET WS-VALUE-VALID TO TRUE
+002080             PERFORM 2210-CHECK-DIGIT THRU 2210-EXIT
+002090                 VARYING WS-VALIDATE-INDEX FROM 1 BY 1
+002100                     UNTIL WS-VALIDATE-INDEX > WS-LEN
+002110                        OR WS-VALUE-INVALID
+002120         END-IF
+002130     END-IF
+002140     .
+002150 2200-EXIT.
+002160     EXIT.
+
+002170 2210-CHECK-DIGIT.
+002180     MOVE WS-INPUT-VALUE(WS-VALIDATE-INDEX:1) TO WS-CURRENT-CHAR
+
+002190     EVALUATE TRUE
+002200         WHEN WS-CHOICE-BINARY
+002210             IF WS-CURRENT-CHAR NOT = "0"
+002220                AND WS-CURRENT-CHAR NOT = "1"
+002230                 SET WS-VALUE-INVALID TO TRUE
+002240             END-IF
+002250         WHEN WS-CHOICE-OCTAL
+002260             IF WS-CURRENT-CHAR < "0"
+002270                OR WS-CURRENT-CHAR > "7"
+002280                 SET WS-VALUE-INVALID TO TRUE
+002290             END-IF
+002300         WHEN WS-CHOICE-HEX
+002310             IF (WS-CURRENT-CHAR < "0"
+002320                OR WS-CURRENT-CHAR > "9")
+002330                AND (WS-CURRENT-CHAR < "A"
+002340                OR WS-CURRENT-CHAR > "F")
+002350                 SET WS-VALUE-INVALID TO TRUE
+002360             END-IF
+002370     END-EVALUATE
+
+002380     IF WS-VALUE-INVALID
+002390         DISPLAY "INVALID DIGIT AT POSITION " WS-VALIDATE-INDEX
+002400     END-IF
+002410     .
+002420 2210-EXIT.
+002430     EXIT.
+
+002440*----------------------------------------------------------------*
+002450* 2300-CONVERT-TO-DECIMAL - DIGIT-BY-DIGIT EXPONENT-STYLE        *
+002460* ACCUMULATION, RIGHT TO LEFT, GENERALIZED TO THE SELECTED BASE. *
+002470* MIRRORS BinaryToDecimal'S OWN BINARY-TO-DECIMAL LOOP, WITH     *
+002480* WS-BASE-VALUE IN PLACE OF A HARD-CODED 2.                      *
+002490*----------------------------------------------------------------*
+002500 2300-CONVERT-TO-DECIMAL.
+002510     MOVE 0 TO WS-DECIMAL-RESULT
+002520     MOVE 1 TO WS-EXPONENT
+
+002530     PERFORM 2310-ACCUMULATE-DIGIT THRU 2310-EXIT
+002540         VARYING I FROM 1 BY 1 UNTIL I > WS-LEN
+002550     .
+002560 2300-EXIT.
+002570     EXIT.
+
+002580 2310-ACCUMULATE-DIGIT.
+002590     COMPUTE CHAR-INDEX = WS-LEN - I + 1
+002600     MOVE WS-INPUT-VALUE(CHAR-INDEX:1) TO WS-CURRENT-CHAR
+002610     PERFORM 2320-GET-DIGIT-VALUE THRU 2320-EXIT
+
+002620     COMPUTE WS-DECIMAL-RESULT =
+002630         WS-DECIMAL-RESULT + (WS-DIGIT-VALUE * WS-EXPONENT)
+002640     COMPUTE WS-EXPONENT = WS-EXPONENT * WS-BASE-VALUE
+002650     .
+002660 2310-EXIT.
+002670     EXIT.
+
+002680*----------------------------------------------------------------*
+002690* 2320-GET-DIGIT-VALUE - MAP ONE CHARACTER TO ITS NUMERIC VALUE  *
+002700* IN THE SELECTED BASE. "0" THRU "9" ARE NUMERIC; "A" THRU "F"   *
+002710* (HEX ONLY) RUN 10 THRU 15.                                     *
+002720*----------------------------------------------------------------*
+002730 2320-GET-DIGIT-VALUE.
+002740     EVALUATE WS-CURRENT-CHAR
+002750         WHEN "0" THRU "9"
+002760             COMPUTE WS-DIGIT-VALUE =
+002770                 FUNCTION NUMVAL(WS-CURRENT-CHAR)
+002780         WHEN "A"
+002790             MOVE 10 TO WS-DIGIT-VALUE
+002800         WHEN "B"
+002810             MOVE 11 TO WS-DIGIT-VALUE
+002820         WHEN "C"
+002830             MOVE 12 TO WS-DIGIT-VALUE
+002840         WHEN "D"
+002850             MOVE 13 TO WS-DIGIT-VALUE
+002860         WHEN "E"
+002870             MOVE 14 TO WS-DIGIT-VALUE
+002880         WHEN "F"
+002890             MOVE 15 TO WS-DIGIT-VALUE
+002900     END-EVALUATE
+002910     .
+002920 2320-EXIT.
+002930     EXIT.
+
+002940*----------------------------------------------------------------*
+002950* 2400-WRITE-AUDIT-RECORD - APPEND ONE BINARY CONVERSION TO THE  *
+002960* SAME AUDIT FILE BinaryToDecimal WRITES, SO A BINARY RUN        *
+002970* THROUGH THIS MENU STAYS ON THE COMPLIANCE TRAIL.               *
+002980*----------------------------------------------------------------*
+002990 2400-WRITE-AUDIT-RECORD.
+003000     MOVE WS-INPUT-VALUE TO AU-BINARY-NUMBER
+003010     MOVE WS-DECIMAL-RESULT TO AU-DECIMAL-RESULT
+003020     MOVE FUNCTION CURRENT-DATE TO AU-TIMESTAMP
+003030     WRITE AUDIT-RECORD
+003040     .
+003050 2400-EXIT.
+003060     EXIT.
+
+003070*----------------------------------------------------------------*
+003080* 2450-WRITE-REPORT-LINE - FORMAT ONE DETAIL LINE FOR THE SAME   *
+003090* PRINT-IMAGE REPORT BinaryToDecimal WRITES, STARTING A NEW      *
+003100* PAGE WHEN NEEDED.                                              *
+003110*----------------------------------------------------------------*
+003120 2450-WRITE-REPORT-LINE.
+003130     IF WS-LINE-COUNT = 0 OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+003140         PERFORM 2460-WRITE-REPORT-HEADING THRU 2460-EXIT
+003150     END-IF
+
+003160     MOVE SPACES TO REPORT-LINE
+003170     STRING "  " WS-INPUT-VALUE "   " WS-DECIMAL-RESULT
+003180         DELIMITED BY SIZE INTO REPORT-LINE
+003190     WRITE REPORT-LINE
+
+003200     ADD 1 TO WS-LINE-COUNT
+003210     .
+003220 2450-EXIT.
+003230     EXIT.
+
+003240*----------------------------------------------------------------*
+003250* 2460-WRITE-REPORT-HEADING - RUN-DATE/PAGE-NUMBER HEADING AND   *
+003260* COLUMN CAPTIONS WRITTEN AT THE TOP OF EACH REPORT PAGE.        *
+003270*----------------------------------------------------------------*
+003280 2460-WRITE-REPORT-HEADING.
+003290     ADD 1 TO WS-PAGE-NUMBER
+
+003300     MOVE SPACES TO REPORT-LINE
+003310     STRING "BINARY/DECIMAL CONVERSION REPORT     RUN DATE: "
+003320         WS-RUN-DATE-DISPLAY "     PAGE: " WS-PAGE-NUMBER
+003330         DELIMITED BY SIZE INTO REPORT-LINE
+003340     WRITE REPORT-LINE
+
+003350     MOVE SPACES TO REPORT-LINE
+003360     WRITE REPORT-LINE
+
+003370     MOVE SPACES TO REPORT-LINE
+003380     STRING "  BINARY NUMBER"
+003390         "                                                      "
+003400         "DECIMAL RESULT"
+003410         DELIMITED BY SIZE INTO REPORT-LINE
+003420     WRITE REPORT-LINE
+
+003430     MOVE SPACES TO REPORT-LINE
+003440     WRITE REPORT-LINE
+
+003450     MOVE 4 TO WS-LINE-COUNT
+003460     .
+003470 2460-EXIT.
+003480     EXIT.
