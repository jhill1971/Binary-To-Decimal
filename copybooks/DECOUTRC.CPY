@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * DECOUTRC - DECIMAL-OUTPUT-FILE RECORD LAYOUT.                  *
+      *                                                                *
+      * SHARED COPYBOOK FOR THE CONVERTED-VALUE OUTPUT RECORD WRITTEN  *
+      * BY BinaryToDecimal AND READ BY THE RECONCILIATION JOB THAT     *
+      * PREVIOUSLY RE-KEYED THESE VALUES BY HAND. ANY PROGRAM THAT     *
+      * READS DECOUTPT SHOULD COPY THIS MEMBER RATHER THAN RESTATING   *
+      * THE LAYOUT.                                                   *
+      *----------------------------------------------------------------*
+       01  DECIMAL-OUTPUT-RECORD.
+           05  DO-BINARY-NUMBER          PIC X(64).
+           05  DO-DECIMAL-RESULT         PIC 9(20).
+           05  DO-TIMESTAMP              PIC X(21).
