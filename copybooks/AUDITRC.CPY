@@ -0,0 +1,13 @@
+      *----------------------------------------------------------------*
+      * AUDITRC - AUDIT-FILE RECORD LAYOUT.                            *
+      *                                                                *
+      * SHARED COPYBOOK FOR THE PER-CONVERSION AUDIT RECORD APPENDED   *
+      * TO AUDITLOG. BOTH BinaryToDecimal AND ConversionMenu WRITE THIS*
+      * SAME FILE, SO BOTH SHOULD COPY THIS MEMBER RATHER THAN         *
+      * RESTATING THE LAYOUT - OTHERWISE THE TWO WRITERS CAN DRIFT OUT *
+      * OF SYNC WITH EACH OTHER.                                       *
+      *----------------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AU-BINARY-NUMBER          PIC X(64).
+           05  AU-DECIMAL-RESULT         PIC 9(20).
+           05  AU-TIMESTAMP              PIC X(21).
